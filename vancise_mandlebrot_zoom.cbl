@@ -7,9 +7,53 @@
            PROGRAM-ID. VANCISE-MANDLEBROT.
            AUTHOR. Nick VanCise.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLOT-OUTPUT-FILE ASSIGN TO "PLOTOUT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PLOT-STATUS.
+           SELECT CONTROL-CARDS-FILE ASSIGN TO "CONTROL.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT PGM-OUTPUT-FILE ASSIGN TO "MANDEL.PGM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PGM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION.  
+       FILE SECTION.
+       FD  PLOT-OUTPUT-FILE.
+           01 PLOT-OUTPUT-RECORD PIC X(100).
+
+       FD  CONTROL-CARDS-FILE.
+           01 CONTROL-CARD-RECORD.
+      *        ONE ZOOM RECTANGLE PER RECORD, READ IN BATCH MODE
+               03 CC-X-MIN PIC S9V9(15) SIGN IS LEADING SEPARATE.
+               03 CC-Y-MIN PIC S9V9(15) SIGN IS LEADING SEPARATE.
+               03 CC-X-MAX PIC S9V9(15) SIGN IS LEADING SEPARATE.
+               03 CC-Y-MAX PIC S9V9(15) SIGN IS LEADING SEPARATE.
+
+       FD  CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+      *        LAST FULLY-COMPLETED ROW OF THE ACTIVE RECTANGLE
+               03 CK-X-CNT PIC 99.
+               03 CK-X-MIN PIC S9V9(15) SIGN IS LEADING SEPARATE.
+               03 CK-Y-MIN PIC S9V9(15) SIGN IS LEADING SEPARATE.
+               03 CK-X-MAX PIC S9V9(15) SIGN IS LEADING SEPARATE.
+               03 CK-Y-MAX PIC S9V9(15) SIGN IS LEADING SEPARATE.
+
+       FD  PGM-OUTPUT-FILE.
+           01 PGM-OUTPUT-RECORD PIC X(400).
+
+       FD  AUDIT-LOG-FILE.
+           01 AUDIT-LOG-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
            01 LIMITERS.
       *        STATIC LIMITS
                03 SCREEN-X PIC 99 VALUE 24.
@@ -24,69 +68,437 @@
            
            01 MANDLE-STORAGE.
       *        STANDARD MANDLEBROT STORAGE FIELDS
-               03 X-STORE PIC S9V9(6) VALUE 0.
-               03 Y-STORE PIC S9V9(6) VALUE 0.
-               03 X-NEXT PIC S9V9(6) VALUE 0.
-               03 Y-NEXT PIC S9V9(6) VALUE 0.
-               03 X-NSQ PIC S9V9(6) VALUE 0.
-               03 Y-NSQ PIC S9V9(6) VALUE 0.
-               03 T-SQRT PIC S9V9(6) VALUE 0.
-               03 T-TEST-TOT PIC S9V9(6) VALUE 0.
-               03 DELTA-X PIC 9V9(6) VALUE 0.
-               03 DELTA-Y PIC 9V9(6) VALUE 0.
-               03 USER-X-C1 PIC S9V9(6) VALUE 0.
-               03 USER-Y-C2 PIC S9V9(6) VALUE 0.
+               03 X-STORE PIC S9V9(15) VALUE 0.
+               03 Y-STORE PIC S9V9(15) VALUE 0.
+               03 X-NEXT PIC S9V9(15) VALUE 0.
+               03 Y-NEXT PIC S9V9(15) VALUE 0.
+               03 X-NSQ PIC S9V9(15) VALUE 0.
+               03 Y-NSQ PIC S9V9(15) VALUE 0.
+               03 T-SQRT PIC S9V9(15) VALUE 0.
+               03 T-TEST-TOT PIC S9V9(15) VALUE 0.
+               03 DELTA-X PIC 9V9(15) VALUE 0.
+               03 DELTA-Y PIC 9V9(15) VALUE 0.
+               03 USER-X-C1 PIC S9V9(15) VALUE 0.
+               03 USER-Y-C2 PIC S9V9(15) VALUE 0.
                03 PLOT-CHAR PIC X.
-               03 START-POS-X PIC S9V9(6) VALUE -2.0.
-               03 START-POS-Y PIC S9V9(6) VALUE 2.0.
+               03 WS-DIVERGED-SW PIC X VALUE "N".
+               03 START-POS-X PIC S9V9(15) VALUE -2.0.
+               03 START-POS-Y PIC S9V9(15) VALUE 2.0.
 
            01 USER-VARS.
       *        USER DEFINED RECT FIELDS
-               03 USER-X-MIN PIC S9V9(6) VALUE -2.
-               03 USER-Y-MIN PIC S9V9(6) VALUE -2.
-               03 USER-X-MAX PIC S9V9(6) VALUE 2.
-               03 USER-Y-MAX PIC S9V9(6) VALUE 2.
-               03 USER-RECT-W  PIC S9V9(6) VALUE 0.
-               03 USER-RECT-H  PIC S9V9(6) VALUE 0.
+               03 USER-X-MIN PIC S9V9(15) VALUE -2.
+               03 USER-Y-MIN PIC S9V9(15) VALUE -2.
+               03 USER-X-MAX PIC S9V9(15) VALUE 2.
+               03 USER-Y-MAX PIC S9V9(15) VALUE 2.
+               03 USER-RECT-W  PIC S9V9(15) VALUE 0.
+               03 USER-RECT-H  PIC S9V9(15) VALUE 0.
                03 HAS-SET-USER-VALS PIC 9 VALUE 0.
                03 USER-ZOOM PIC X VALUE "N".
 
+           01 PLOT-FILE-VARS.
+      *        PLOT-OUTPUT-FILE ARCHIVE FIELDS
+               03 PLOT-FILE-OPEN-SW PIC X VALUE "N".
+               03 WS-PLOT-STATUS PIC XX VALUE SPACES.
+               03 ROW-BUFFER PIC X(100) VALUE SPACES.
+
+           01 BATCH-VARS.
+      *        BATCH/JCL CONTROL FILE FIELDS
+               03 WS-BATCH-ASKED-SW PIC X VALUE "N".
+               03 WS-BATCH-MODE-SW PIC X VALUE "N".
+               03 WS-CONTROL-EOF-SW PIC X VALUE "N".
+               03 WS-CONTROL-STATUS PIC XX VALUE SPACES.
+               03 WS-SKIP-ACCEPT-SW PIC 9 VALUE 0.
+
+           01 CHECKPOINT-VARS.
+      *        CHECKPOINT/RESTART FIELDS
+               03 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+               03 WS-RESTART-ASKED-SW PIC X VALUE "N".
+               03 WS-RESUME-SW PIC X VALUE "N".
+               03 RESTART-X-CNT PIC 99 VALUE 0.
+
+           01 STATS-VARS.
+      *        END-OF-RUN STATISTICS FIELDS
+               03 WS-IN-SET-COUNT PIC 9(6) VALUE 0.
+               03 WS-DIVERGED-COUNT PIC 9(6) VALUE 0.
+               03 WS-MIN-ITER PIC 999 VALUE 0.
+               03 WS-MAX-ITER PIC 999 VALUE 0.
+               03 WS-ITER-SUM PIC 9(9) VALUE 0.
+               03 WS-AVG-ITER PIC 999V99 VALUE 0.
+               03 WS-AVG-ITER-ED PIC ZZ9.99 VALUE 0.
+      *        HHMMSSHH CLOCK READINGS - REDEFINED SO ELAPSED TIME CAN
+      *        BE NORMALIZED OUT OF BASE-60 MINUTES/SECONDS INSTEAD OF
+      *        BEING SUBTRACTED AS ONE FLAT BASE-100 NUMBER
+               03 WS-START-TIME PIC 9(8) VALUE 0.
+               03 WS-START-TIME-X REDEFINES WS-START-TIME.
+                   05 WS-START-HH PIC 99.
+                   05 WS-START-MM PIC 99.
+                   05 WS-START-SS PIC 99.
+                   05 WS-START-HS PIC 99.
+               03 WS-END-TIME PIC 9(8) VALUE 0.
+               03 WS-END-TIME-X REDEFINES WS-END-TIME.
+                   05 WS-END-HH PIC 99.
+                   05 WS-END-MM PIC 99.
+                   05 WS-END-SS PIC 99.
+                   05 WS-END-HS PIC 99.
+               03 WS-ELAPSED-TIME PIC 9(8) VALUE 0.
+               03 WS-ELAPSED-TIME-X REDEFINES WS-ELAPSED-TIME.
+                   05 WS-ELAPSED-HH PIC 99.
+                   05 WS-ELAPSED-MM PIC 99.
+                   05 WS-ELAPSED-SS PIC 99.
+                   05 WS-ELAPSED-HS PIC 99.
+               03 WS-START-TOTAL-HS PIC 9(9) VALUE 0.
+               03 WS-END-TOTAL-HS PIC 9(9) VALUE 0.
+               03 WS-ELAPSED-TOTAL-HS PIC 9(9) VALUE 0.
+
+           01 ZOOM-HISTORY-VARS.
+      *        ZOOM HISTORY STACK, SO A BAD RECTANGLE CAN BE UNDONE
+               03 ZOOM-HISTORY-PTR PIC 99 VALUE 0.
+               03 WS-RESTORE-FROM-HISTORY-SW PIC 9 VALUE 0.
+               03 WS-SKIP-PUSH-SW PIC 9 VALUE 0.
+               03 ZOOM-HISTORY-TBL OCCURS 20 TIMES.
+                   05 ZH-X-MIN PIC S9V9(15).
+                   05 ZH-Y-MIN PIC S9V9(15).
+                   05 ZH-X-MAX PIC S9V9(15).
+                   05 ZH-Y-MAX PIC S9V9(15).
+
+           01 JULIA-VARS.
+      *        JULIA SET MODE FIELDS
+               03 WS-JULIA-ASKED-SW PIC X VALUE "N".
+               03 WS-JULIA-MODE-SW PIC X VALUE "N".
+               03 USER-JULIA-C-X PIC S9V9(15) VALUE 0.
+               03 USER-JULIA-C-Y PIC S9V9(15) VALUE 0.
+
+           01 PGM-FILE-VARS.
+      *        PGM (PORTABLE GREYMAP) IMAGE EXPORT FIELDS
+               03 WS-PGM-STATUS PIC XX VALUE SPACES.
+               03 WS-PGM-OPEN-SW PIC X VALUE "N".
+               03 PGM-ROW-BUFFER PIC X(400) VALUE SPACES.
+               03 PGM-PTR PIC 9(4) VALUE 1.
+               03 WS-GREY-LEVEL PIC ZZ9 VALUE 0.
+               03 WS-PGM-WIDTH PIC ZZ9 VALUE 0.
+               03 WS-PGM-HEIGHT PIC ZZ9 VALUE 0.
+
+           01 AUDIT-LOG-VARS.
+      *        SESSION AUDIT LOG FIELDS
+               03 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+               03 WS-AUDIT-DATE PIC 9(8) VALUE 0.
+               03 WS-AUDIT-TIME PIC 9(8) VALUE 0.
+      *        NUMERIC-EDITED SO THE SIGN STRINGS OUT AS A PLAIN
+      *        LEADING CHARACTER INSTEAD OF STAYING OVERPUNCHED, AND
+      *        THE DECIMAL POINT ACTUALLY PRINTS INSTEAD OF STAYING
+      *        IMPLIED, SO A LOGGED COORDINATE CAN BE READ BACK
+               03 WS-AUDIT-X-MIN PIC -9.9(15).
+               03 WS-AUDIT-Y-MIN PIC -9.9(15).
+               03 WS-AUDIT-X-MAX PIC -9.9(15).
+               03 WS-AUDIT-Y-MAX PIC -9.9(15).
+
        PROCEDURE DIVISION.
       *    MAIN LOGIC
        START-MANDLE.
+           IF PLOT-FILE-OPEN-SW = "N"
+      *        EXTEND SO THE ARCHIVE SURVIVES ACROSS SEPARATE PROCESS
+      *        INVOCATIONS AND CHECKPOINT RESUMES, SAME IDIOM AS
+      *        AUDIT-LOG-FILE, FALLING BACK TO OUTPUT THE FIRST TIME
+      *        PLOTOUT.TXT DOESN'T EXIST YET
+               OPEN EXTEND PLOT-OUTPUT-FILE
+               IF WS-PLOT-STATUS NOT = "00"
+                   OPEN OUTPUT PLOT-OUTPUT-FILE
+               END-IF
+               MOVE "Y" TO PLOT-FILE-OPEN-SW
+           END-IF.
+           IF WS-BATCH-ASKED-SW = "N"
+               MOVE "Y" TO WS-BATCH-ASKED-SW
+               DISPLAY "RUN IN BATCH MODE READING CONTROL FILE? (Y/N) "
+               ACCEPT WS-BATCH-MODE-SW
+               IF WS-BATCH-MODE-SW = "Y" OR WS-BATCH-MODE-SW = "y"
+                   PERFORM BATCH-MANDLE
+                   GO TO END-MANDLE
+               END-IF
+           END-IF.
+           IF WS-JULIA-ASKED-SW = "N"
+               MOVE "Y" TO WS-JULIA-ASKED-SW
+               DISPLAY "JULIA SET MODE? (Y/N) "
+               ACCEPT WS-JULIA-MODE-SW
+               IF WS-JULIA-MODE-SW = "Y" OR WS-JULIA-MODE-SW = "y"
+                   MOVE "Y" TO WS-JULIA-MODE-SW
+                   DISPLAY "ENTER THE JULIA CONSTANT C"
+                   DISPLAY "ENTER C REAL PART: "
+                   ACCEPT USER-JULIA-C-X
+                   DISPLAY "ENTER C IMAGINARY PART: "
+                   ACCEPT USER-JULIA-C-Y
+               ELSE
+                   MOVE "N" TO WS-JULIA-MODE-SW
+               END-IF
+           END-IF.
+           IF WS-RESTART-ASKED-SW = "N"
+               MOVE "Y" TO WS-RESTART-ASKED-SW
+               PERFORM CHECK-RESTART
+           END-IF.
            PERFORM SETUP.
            DISPLAY " ".
-           PERFORM COMPUTE-LOOP
-           VARYING X-CNT FROM 0 BY 1 UNTIL X-CNT > SCREEN-X.
+           PERFORM RUN-RECTANGLE.
            DISPLAY " ".
-           DISPLAY "ZOOM AGAIN? (Y/N) ".
+           DISPLAY "ZOOM AGAIN? (Y/N, OR B TO GO BACK) ".
            ACCEPT USER-ZOOM.
            IF USER-ZOOM = "Y" OR USER-ZOOM = "y"
               GO TO START-MANDLE
            END-IF.
+           IF USER-ZOOM = "B" OR USER-ZOOM = "b"
+               PERFORM POP-ZOOM-HISTORY
+               GO TO START-MANDLE
+           END-IF.
        END-MANDLE.
+           CLOSE PLOT-OUTPUT-FILE.
            STOP RUN.
-               
+
+       WRITE-PGM-HEADER SECTION.
+      *    WRITE THE PGM (PORTABLE GREYMAP) HEADER FOR MANDEL.PGM
+           COMPUTE WS-PGM-WIDTH = SCREEN-Y + 1.
+           MOVE "P2" TO PGM-OUTPUT-RECORD.
+           WRITE PGM-OUTPUT-RECORD.
+           MOVE SPACES TO PGM-OUTPUT-RECORD.
+           STRING WS-PGM-WIDTH DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-PGM-HEIGHT DELIMITED BY SIZE
+               INTO PGM-OUTPUT-RECORD.
+           WRITE PGM-OUTPUT-RECORD.
+           MOVE "255" TO PGM-OUTPUT-RECORD.
+           WRITE PGM-OUTPUT-RECORD.
+       END-WRITE-PGM-HEADER.
+           EXIT.
+
+       WRITE-AUDIT-LOG SECTION.
+      *    APPEND THE JUST-ACCEPTED RECTANGLE TO THE SESSION AUDIT LOG
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE USER-X-MIN TO WS-AUDIT-X-MIN.
+           MOVE USER-Y-MIN TO WS-AUDIT-Y-MIN.
+           MOVE USER-X-MAX TO WS-AUDIT-X-MAX.
+           MOVE USER-Y-MAX TO WS-AUDIT-Y-MAX.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-TIME DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               WS-AUDIT-X-MIN DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-AUDIT-Y-MIN DELIMITED BY SIZE
+               ") (" DELIMITED BY SIZE
+               WS-AUDIT-X-MAX DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-AUDIT-Y-MAX DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+       END-WRITE-AUDIT-LOG.
+           EXIT.
+
+       CHECK-RESTART SECTION.
+      *    OFFER TO RESUME A RECTANGLE INTERRUPTED MID-COMPUTE-LOOP
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY "CHECKPOINT FOUND AT ROW " CK-X-CNT
+                       DISPLAY "FOR RECT (" CK-X-MIN "," CK-Y-MIN ") ("
+                          CK-X-MAX "," CK-Y-MAX ")"
+      *                BATCH MODE IS UNATTENDED - NOBODY IS THERE TO
+      *                ANSWER A Y/N PROMPT, SO AUTO-RESUME INSTEAD OF
+      *                ASKING, THE SAME WAY BATCH SKIPS EVERY OTHER
+      *                INTERACTIVE PROMPT (JULIA MODE, ZOOM AGAIN, ETC)
+                       IF WS-BATCH-MODE-SW = "Y"
+                           DISPLAY "BATCH MODE - AUTO-RESUMING"
+                           MOVE "Y" TO WS-RESUME-SW
+                       ELSE
+                           DISPLAY "RESUME FROM CHECKPOINT? (Y/N) "
+                           ACCEPT WS-RESUME-SW
+                       END-IF
+                       IF WS-RESUME-SW = "Y" OR WS-RESUME-SW = "y"
+                           MOVE CK-X-MIN TO USER-X-MIN
+                           MOVE CK-Y-MIN TO USER-Y-MIN
+                           MOVE CK-X-MAX TO USER-X-MAX
+                           MOVE CK-Y-MAX TO USER-Y-MAX
+                           ADD 1 TO CK-X-CNT GIVING RESTART-X-CNT
+                           MOVE 1 TO WS-SKIP-ACCEPT-SW
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       END-CHECK-RESTART.
+           EXIT.
+
+       RUN-RECTANGLE SECTION.
+      *    RUN THE COMPUTE-LOOP PASS FOR THE ACTIVE RECTANGLE, TIMED,
+      *    AND REPORT THE RESULTING STATISTICS
+           MOVE 0 TO WS-IN-SET-COUNT WS-DIVERGED-COUNT WS-MIN-ITER
+              WS-MAX-ITER WS-ITER-SUM.
+      *    A FRESH PGM NEEDS ITS OWN HEADER + FULL SET OF ROWS PER
+      *    RECTANGLE, SO OPEN/WRITE THE HEADER HERE RATHER THAN ONCE
+      *    FOR THE WHOLE SESSION - OTHERWISE A SECOND ZOOM OR BATCH
+      *    CONTROL CARD JUST APPENDS MORE ROWS ONTO THE FIRST IMAGE
+           OPEN OUTPUT PGM-OUTPUT-FILE.
+      *    IF MANDEL.PGM CAN'T BE OPENED (PERMISSIONS, FULL DISK, ETC)
+      *    SKIP THE PGM EXPORT FOR THIS RECTANGLE RATHER THAN ABORTING
+      *    THE WHOLE RUN, SAME GRACEFUL-DEGRADE IDIOM AS CONTROL.TXT
+           IF WS-PGM-STATUS = "00"
+               MOVE "Y" TO WS-PGM-OPEN-SW
+           ELSE
+               MOVE "N" TO WS-PGM-OPEN-SW
+               DISPLAY "CANNOT OPEN MANDEL.PGM - SKIPPING PGM EXPORT"
+           END-IF.
+      *    A RESUMED RECTANGLE'S COMPUTE-LOOP ONLY WRITES ROWS FROM
+      *    RESTART-X-CNT ONWARD, SO THE HEADER'S DECLARED ROW COUNT
+      *    HAS TO MATCH THAT, NOT THE FULL SCREEN-X + 1, OR THE PGM
+      *    ENDS UP WITH FEWER ROWS THAN ITS OWN HEADER CLAIMS
+           COMPUTE WS-PGM-HEIGHT = SCREEN-X - RESTART-X-CNT + 1.
+           IF WS-PGM-OPEN-SW = "Y"
+               PERFORM WRITE-PGM-HEADER
+           END-IF.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM COMPUTE-LOOP
+           VARYING X-CNT FROM RESTART-X-CNT BY 1 UNTIL X-CNT > SCREEN-X.
+           ACCEPT WS-END-TIME FROM TIME.
+           IF WS-PGM-OPEN-SW = "Y"
+               CLOSE PGM-OUTPUT-FILE
+           END-IF.
+      *    RESET THE CHECKPOINT NOW THAT THE RECTANGLE FINISHED, ON
+      *    EITHER THE INTERACTIVE OR BATCH ENTRY POINT
+           MOVE 0 TO RESTART-X-CNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM DISPLAY-STATS.
+       END-RUN-RECTANGLE.
+           EXIT.
+
+       DISPLAY-STATS SECTION.
+      *    SUMMARIZE THE JUST-COMPLETED RECTANGLE PASS
+      *    HH/MM/SS ARE BASE-60, NOT BASE-100 LIKE THE HUNDREDTHS
+      *    DIGITS, SO NORMALIZE BOTH READINGS INTO TOTAL HUNDREDTHS
+      *    OF A SECOND BEFORE SUBTRACTING RATHER THAN TREATING
+      *    HHMMSSHH AS ONE FLAT NUMBER
+           COMPUTE WS-START-TOTAL-HS =
+               ((WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS)
+               * 100 + WS-START-HS.
+           COMPUTE WS-END-TOTAL-HS =
+               ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS)
+               * 100 + WS-END-HS.
+           IF WS-END-TOTAL-HS < WS-START-TOTAL-HS
+      *        THE PASS CROSSED MIDNIGHT - ADD A FULL DAY OF HUNDREDTHS
+               ADD 8640000 TO WS-END-TOTAL-HS
+           END-IF.
+           COMPUTE WS-ELAPSED-TOTAL-HS =
+               WS-END-TOTAL-HS - WS-START-TOTAL-HS.
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-TOTAL-HS / 360000.
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-TOTAL-HS / 6000) - (WS-ELAPSED-HH * 60).
+           COMPUTE WS-ELAPSED-SS =
+               (WS-ELAPSED-TOTAL-HS / 100) -
+               ((WS-ELAPSED-HH * 3600) + (WS-ELAPSED-MM * 60)).
+           COMPUTE WS-ELAPSED-HS =
+               WS-ELAPSED-TOTAL-HS -
+               (((WS-ELAPSED-HH * 3600) + (WS-ELAPSED-MM * 60)
+               + WS-ELAPSED-SS) * 100).
+           IF WS-DIVERGED-COUNT > 0
+               COMPUTE WS-AVG-ITER = WS-ITER-SUM / WS-DIVERGED-COUNT
+           ELSE
+               MOVE 0 TO WS-AVG-ITER
+           END-IF.
+      *    WS-AVG-ITER'S DECIMAL POINT IS IMPLIED (NON-PRINTING), SO
+      *    MOVE IT THROUGH A ZERO-SUPPRESSED EDITED FIELD BEFORE
+      *    DISPLAYING IT, SAME AS WS-PGM-WIDTH/WS-PGM-HEIGHT
+           MOVE WS-AVG-ITER TO WS-AVG-ITER-ED.
+           DISPLAY " ".
+           DISPLAY "----- RECTANGLE STATISTICS -----".
+           DISPLAY "IN-SET POINTS (NEVER DIVERGED): " WS-IN-SET-COUNT.
+           DISPLAY "DIVERGED POINTS: " WS-DIVERGED-COUNT.
+           IF WS-DIVERGED-COUNT > 0
+               DISPLAY "MIN ITER-COUNT AT DIVERGENCE: " WS-MIN-ITER
+               DISPLAY "MAX ITER-COUNT AT DIVERGENCE: " WS-MAX-ITER
+               DISPLAY "AVG ITER-COUNT AT DIVERGENCE: " WS-AVG-ITER-ED
+           END-IF.
+           DISPLAY "ELAPSED TIME (HHMMSSHH): " WS-ELAPSED-TIME.
+           DISPLAY "---------------------------------".
+       END-DISPLAY-STATS.
+           EXIT.
+
+       BATCH-MANDLE SECTION.
+      *    READ ONE ZOOM RECTANGLE PER CONTROL RECORD AND RUN IT
+      *    UNATTENDED, SO A WHOLE ZOOM SEQUENCE CAN BE QUEUED AS A JOB
+      *    AUTO-RESUME OFF AN EXISTING CHECKPOINT BEFORE THE FIRST
+      *    CONTROL CARD, SO A BATCH JOB KILLED MID-RECTANGLE DOESN'T
+      *    RECOMPUTE ROWS ALREADY DONE ON THE NEXT UNATTENDED RUN
+           IF WS-RESTART-ASKED-SW = "N"
+               MOVE "Y" TO WS-RESTART-ASKED-SW
+               PERFORM CHECK-RESTART
+           END-IF.
+           OPEN INPUT CONTROL-CARDS-FILE.
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "NO CONTROL.TXT FOUND - SKIPPING BATCH MODE"
+           ELSE
+               PERFORM UNTIL WS-CONTROL-EOF-SW = "Y"
+                   READ CONTROL-CARDS-FILE
+                       AT END
+                           MOVE "Y" TO WS-CONTROL-EOF-SW
+                       NOT AT END
+                           MOVE CC-X-MIN TO USER-X-MIN
+                           MOVE CC-Y-MIN TO USER-Y-MIN
+                           MOVE CC-X-MAX TO USER-X-MAX
+                           MOVE CC-Y-MAX TO USER-Y-MAX
+                           MOVE 1 TO WS-SKIP-ACCEPT-SW
+                           PERFORM SETUP
+                           DISPLAY " "
+                           PERFORM RUN-RECTANGLE
+                           DISPLAY " "
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-CARDS-FILE
+           END-IF.
+       END-BATCH-MANDLE.
+           EXIT.
+
        SETUP SECTION.
       *    COMPUTE INITIAL SCREEN DELTAS
            DIVIDE 4.0 BY SCREEN-X GIVING DELTA-X.
            DIVIDE 4.0 BY SCREEN-Y GIVING DELTA-Y.
 
-      *    USER START POSITION LOGIC BELOW
-           DISPLAY "ENTER YOUR START AND END RECT COORDINATES".
-           DISPLAY "ENTER NOTHING FOR DEFAULTS OF -2.0 AND -2.0".
-           DISPLAY "ENTER RECT LOWER LHS MIN POINT".
-           DISPLAY "ENTER START X: ".
-           ACCEPT USER-X-MIN.
-           DISPLAY "ENTER START Y: ".
-           ACCEPT USER-Y-MIN.
-           DISPLAY "ENTER RECT UPPER RHS MAX POINT".
-           DISPLAY "ENTER END X: ".
-           ACCEPT USER-X-MAX.
-           DISPLAY "ENTER END Y: ".
-           ACCEPT USER-Y-MAX.
-
-           IF NOT (USER-X-MIN > USER-X-MAX OR 
+      *    A "B" (GO BACK) RESPONSE ALREADY LOADED THE PRIOR RECTANGLE
+      *    FROM THE ZOOM HISTORY STACK - SKIP STRAIGHT TO RECALCULATING
+      *    THE SCREEN GEOMETRY FOR IT, WITHOUT PUSHING IT BACK ON
+           IF WS-RESTORE-FROM-HISTORY-SW = 1
+               MOVE 0 TO WS-RESTORE-FROM-HISTORY-SW
+               MOVE 1 TO HAS-SET-USER-VALS
+               MOVE 1 TO WS-SKIP-PUSH-SW
+               GO TO SETUP-CALC-RECT
+           END-IF.
+
+      *    USER START POSITION LOGIC BELOW, SKIPPED WHEN THE RECTANGLE
+      *    WAS ALREADY SUPPLIED (BATCH CONTROL CARD, CHECKPOINT, ETC)
+           IF WS-SKIP-ACCEPT-SW = 1
+               MOVE 0 TO WS-SKIP-ACCEPT-SW
+           ELSE
+               DISPLAY "ENTER YOUR START AND END RECT COORDINATES"
+               DISPLAY "ENTER NOTHING FOR DEFAULTS OF -2.0 AND -2.0"
+               DISPLAY "ENTER RECT LOWER LHS MIN POINT"
+               DISPLAY "ENTER START X: "
+               ACCEPT USER-X-MIN
+               DISPLAY "ENTER START Y: "
+               ACCEPT USER-Y-MIN
+               DISPLAY "ENTER RECT UPPER RHS MAX POINT"
+               DISPLAY "ENTER END X: "
+               ACCEPT USER-X-MAX
+               DISPLAY "ENTER END Y: "
+               ACCEPT USER-Y-MAX
+           END-IF.
+
+           IF NOT (USER-X-MIN > USER-X-MAX OR
               USER-Y-MIN > USER-Y-MAX OR
               USER-Y-MIN < -2.0 OR USER-X-MIN < -2.0 OR 
               USER-X-MAX > 2.0 OR USER-Y-MAX > 2.0) AND
@@ -97,11 +509,25 @@
                DISPLAY "INVALID COORDINATES. USING DEFAULTS"
                MOVE 2.0 TO USER-X-MAX USER-Y-MAX
                MOVE -2.0 TO USER-X-MIN USER-Y-MIN
+      *        HAS-SET-USER-VALS = 0 SKIPS SETUP-CALC-RECT BELOW, SO
+      *        START-POS-X/Y HAVE TO BE RESET TO THE FULL-VIEW DEFAULT
+      *        HERE TOO, THE SAME AS DELTA-X/Y ALREADY ARE ABOVE -
+      *        OTHERWISE A ZOOM FOLLOWED BY BAD COORDINATES RENDERS A
+      *        DISTORTED HYBRID OF THE NEW DEFAULT DELTA AND THE STALE
+      *        START-POS FROM THE PRIOR RECTANGLE
+               MOVE -2.0 TO START-POS-X
+               MOVE 2.0 TO START-POS-Y
                MOVE 0 TO HAS-SET-USER-VALS
            END-IF.
 
       *    DO POINT AND RECTANGLE CONVERSION IF APPLICABLE
+       SETUP-CALC-RECT.
            IF HAS-SET-USER-VALS = 1
+               PERFORM WRITE-AUDIT-LOG
+               IF WS-SKIP-PUSH-SW = 0
+                   PERFORM PUSH-ZOOM-HISTORY
+               END-IF
+               MOVE 0 TO WS-SKIP-PUSH-SW
                DISPLAY "CALCULATING RECTANGLE FROM USER COORDINATES"
                DISPLAY "("USER-X-MIN","USER-Y-MIN")" "("USER-X-MAX","USE
       -        R-Y-MAX")"
@@ -125,26 +551,122 @@
 
        END-SETUP.
            EXIT.
-      *    
+
+       PUSH-ZOOM-HISTORY SECTION.
+      *    REMEMBER THE RECTANGLE JUST ACCEPTED SO "B" CAN BACK OUT OF IT
+           IF ZOOM-HISTORY-PTR < 20
+               ADD 1 TO ZOOM-HISTORY-PTR
+               MOVE USER-X-MIN TO ZH-X-MIN (ZOOM-HISTORY-PTR)
+               MOVE USER-Y-MIN TO ZH-Y-MIN (ZOOM-HISTORY-PTR)
+               MOVE USER-X-MAX TO ZH-X-MAX (ZOOM-HISTORY-PTR)
+               MOVE USER-Y-MAX TO ZH-Y-MAX (ZOOM-HISTORY-PTR)
+           END-IF.
+       END-PUSH-ZOOM-HISTORY.
+           EXIT.
+
+       POP-ZOOM-HISTORY SECTION.
+      *    UNDO THE CURRENT RECTANGLE AND RESTORE THE ONE BEFORE IT
+           IF ZOOM-HISTORY-PTR > 1
+               SUBTRACT 1 FROM ZOOM-HISTORY-PTR
+               MOVE ZH-X-MIN (ZOOM-HISTORY-PTR) TO USER-X-MIN
+               MOVE ZH-Y-MIN (ZOOM-HISTORY-PTR) TO USER-Y-MIN
+               MOVE ZH-X-MAX (ZOOM-HISTORY-PTR) TO USER-X-MAX
+               MOVE ZH-Y-MAX (ZOOM-HISTORY-PTR) TO USER-Y-MAX
+               MOVE 1 TO WS-RESTORE-FROM-HISTORY-SW
+           ELSE
+               DISPLAY "NO EARLIER RECTANGLE TO GO BACK TO"
+           END-IF.
+       END-POP-ZOOM-HISTORY.
+           EXIT.
+      *
        COMPUTE-LOOP SECTION.
       *    THIS IS A DOUBLY NESTED LOOP, TRAVERSING THE 'SCREEN'
       *    ONE BLOCK BY ONE BLOCK
+           MOVE SPACES TO ROW-BUFFER.
+           MOVE SPACES TO PGM-ROW-BUFFER.
+           MOVE 1 TO PGM-PTR.
            PERFORM VARYING Y-CNT FROM 0 BY 1 UNTIL Y-CNT > SCREEN-Y
                MOVE SPACES TO PLOT-CHAR
+               MOVE "N" TO WS-DIVERGED-SW
       *        compute user coordinates, user coordinates are b/w 2 and
       *        -2, coordinates are translated using below
-               COMPUTE USER-X-C1 = START-POS-X + (X-CNT * DELTA-X)
-               COMPUTE USER-Y-C2 = START-POS-Y - (Y-CNT * DELTA-Y)
+               IF WS-JULIA-MODE-SW = "Y"
+      *            JULIA MODE: C IS FIXED FOR THE WHOLE PASS AND THE
+      *            PIXEL POSITION SEEDS THE STARTING Z INSTEAD
+                   MOVE USER-JULIA-C-X TO USER-X-C1
+                   MOVE USER-JULIA-C-Y TO USER-Y-C2
+                   COMPUTE X-STORE = START-POS-X + (X-CNT * DELTA-X)
+                   COMPUTE Y-STORE = START-POS-Y - (Y-CNT * DELTA-Y)
+               ELSE
+                   COMPUTE USER-X-C1 = START-POS-X + (X-CNT * DELTA-X)
+                   COMPUTE USER-Y-C2 = START-POS-Y - (Y-CNT * DELTA-Y)
+                   MOVE ZERO TO X-STORE Y-STORE
+               END-IF
 
-               MOVE ZERO TO X-STORE Y-STORE
-               
                PERFORM THRESH-TEST VARYING ITER-COUNT FROM 0 BY 1
-               UNTIL ITER-COUNT IS GREATER THAN N 
-               OR PLOT-CHAR IS EQUAL TO '#'
+               UNTIL ITER-COUNT IS GREATER THAN N
+               OR WS-DIVERGED-SW = "Y"
+
+               IF WS-DIVERGED-SW = "Y"
+                   ADD 1 TO WS-DIVERGED-COUNT
+                   ADD ITER-COUNT TO WS-ITER-SUM
+      *            WS-DIVERGED-COUNT = 1 MEANS THIS IS THE FIRST
+      *            DIVERGED POINT SEEN THIS RECTANGLE - ACCEPT ITS
+      *            ITER-COUNT UNCONDITIONALLY SINCE 0 IS A LEGITIMATE
+      *            VALUE AND CAN'T BE USED AS A "NOT YET SET" FLAG
+                   IF WS-DIVERGED-COUNT = 1 OR ITER-COUNT < WS-MIN-ITER
+                       MOVE ITER-COUNT TO WS-MIN-ITER
+                   END-IF
+                   IF ITER-COUNT > WS-MAX-ITER
+                       MOVE ITER-COUNT TO WS-MAX-ITER
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-IN-SET-COUNT
+               END-IF
 
                DISPLAY PLOT-CHAR WITH NO ADVANCING
+               MOVE PLOT-CHAR TO ROW-BUFFER (Y-CNT + 1:1)
+
+      *        MAP THE PLOT CHARACTER TO A PGM GREYSCALE LEVEL AND
+      *        APPEND IT TO THIS ROW'S PGM PIXEL BUFFER
+               EVALUATE PLOT-CHAR
+                   WHEN '.'
+                       MOVE 220 TO WS-GREY-LEVEL
+                   WHEN ':'
+                       MOVE 180 TO WS-GREY-LEVEL
+                   WHEN '-'
+                       MOVE 140 TO WS-GREY-LEVEL
+                   WHEN '='
+                       MOVE 100 TO WS-GREY-LEVEL
+                   WHEN '+'
+                       MOVE 70 TO WS-GREY-LEVEL
+                   WHEN '*'
+                       MOVE 40 TO WS-GREY-LEVEL
+                   WHEN '#'
+                       MOVE 15 TO WS-GREY-LEVEL
+                   WHEN OTHER
+                       MOVE 0 TO WS-GREY-LEVEL
+               END-EVALUATE
+               STRING WS-GREY-LEVEL DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO PGM-ROW-BUFFER
+                   WITH POINTER PGM-PTR
            END-PERFORM.
            DISPLAY " ".
+           WRITE PLOT-OUTPUT-RECORD FROM ROW-BUFFER.
+           IF WS-PGM-OPEN-SW = "Y"
+               WRITE PGM-OUTPUT-RECORD FROM PGM-ROW-BUFFER
+           END-IF.
+
+      *    CHECKPOINT THE JUST-COMPLETED ROW SO A KILLED RUN CAN RESUME
+           MOVE X-CNT TO CK-X-CNT.
+           MOVE USER-X-MIN TO CK-X-MIN.
+           MOVE USER-Y-MIN TO CK-Y-MIN.
+           MOVE USER-X-MAX TO CK-X-MAX.
+           MOVE USER-Y-MAX TO CK-Y-MAX.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
        END-COMPUTE-LOOP.
            EXIT.
 
@@ -157,10 +679,27 @@
       *    PERFORM CONVERGENCE TEST   
            COMPUTE T-TEST-TOT = X-NEXT**2 + Y-NEXT**2.
       *    testing convergence using sqrt(sum of squares)  
-           MOVE FUNCTION SQRT (T-TEST-TOT) TO T-SQRT.     
+           MOVE FUNCTION SQRT (T-TEST-TOT) TO T-SQRT.
            IF T-SQRT > THRESH
-      *        diverging here
-               MOVE '#' TO PLOT-CHAR
+      *        diverging here - band the plot char by how fast it
+      *        diverged so the flame around the set is visible
+               MOVE "Y" TO WS-DIVERGED-SW
+               EVALUATE TRUE
+                   WHEN ITER-COUNT < 10
+                       MOVE '.' TO PLOT-CHAR
+                   WHEN ITER-COUNT < 20
+                       MOVE ':' TO PLOT-CHAR
+                   WHEN ITER-COUNT < 35
+                       MOVE '-' TO PLOT-CHAR
+                   WHEN ITER-COUNT < 50
+                       MOVE '=' TO PLOT-CHAR
+                   WHEN ITER-COUNT < 70
+                       MOVE '+' TO PLOT-CHAR
+                   WHEN ITER-COUNT < 90
+                       MOVE '*' TO PLOT-CHAR
+                   WHEN OTHER
+                       MOVE '#' TO PLOT-CHAR
+               END-EVALUATE
            END-IF.
       *    store values for next compute round
            MOVE X-NEXT TO X-STORE.
